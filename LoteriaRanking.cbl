@@ -0,0 +1,165 @@
+      $set sourceformat"free"
+       identification division.
+       program-id. "LoteriaRanking".
+       Author. "Dorane Antunes".
+       date-written. 08/08/2026.
+       date-compiled.
+
+      *>ranking dos operadores/clientes com menos tentativas ate acertar,
+      *>a partir do historico gravado pelo programa Loteria em RANKING.TXT.
+       environment division.
+       configuration Section.
+           special-names. decimal-point is comma.
+
+       input-output Section.
+       File-control.
+           select ranking-file assign to "RANKING.TXT"
+               organization is line sequential
+               file status is ws-fs-ranking.
+           select ranking-ordenado assign to "RANKING_ORDENADO.TXT"
+               organization is line sequential
+               file status is ws-fs-ordenado.
+           select sort-work assign to "RANKSORT.TMP".
+       I-O-Control.
+
+       data division.
+       file section.
+
+       fd  ranking-file.
+       01  reg-ranking.
+           05 rank-operador                         pic x(10).
+           05 rank-jogo-id                          pic 9(02).
+           05 rank-tentativas                       pic 9(18).
+           05 rank-melhor-faixa                     pic 9(01).
+           05 rank-data-hora                        pic x(14).
+
+       fd  ranking-ordenado.
+       01  reg-ranking-ordenado                     pic x(80).
+
+      *>ordenado primeiro por jogo e so depois por tentativas: jogos com
+      *>pool diferente nao sao comparaveis entre si (ver freq-jogo-id em
+      *>Loteria.cbl), entao o "cliente sortudo" e apurado dentro de cada
+      *>jogo, nao misturado num unico ranking geral.
+       sd  sort-work.
+       01  reg-sort.
+           05 sort-operador                         pic x(10).
+           05 sort-jogo-id                          pic 9(02).
+           05 sort-tentativas                       pic 9(18).
+           05 sort-melhor-faixa                     pic 9(01).
+           05 sort-data-hora                        pic x(14).
+
+      *>declaração das variáveis do programa.
+       working-storage section.
+
+       77 ws-fs-ranking                            pic x(02) value "00".
+       77 ws-fs-ordenado                           pic x(02) value "00".
+       77 ws-posicao                               pic 9(04) value 0.
+       77 ws-linha                                 pic x(80) value spaces.
+       77 ws-jogo-atual                            pic 9(02) value 0.
+       77 ws-primeira-linha                        pic x(01) value "S".
+           88 primeira-linha                       value "S".
+
+      *>Usado no programa chamado, variáveis em comum.
+       linkage section.
+
+      *>construção de telas.
+       screen section.
+
+      *>Declaração dos Procedimentos, do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>-------------------------------------------------------------------------------------------
+       inicializa section.
+      *>-------------------------------------------------------------------------------------------
+           move 0 to ws-posicao
+
+           .
+       inicializa-exit.
+           exit.
+      *>-------------------------------------------------------------------------------------------
+       processamento section.
+      *>-------------------------------------------------------------------------------------------
+           *> ordena o historico de tentativas por jogo e, dentro de cada
+           *> jogo, por operador do menor numero de tentativas para o
+           *> maior (o "cliente mais sortudo" eh quem acertou a sena com
+           *> menos tentativas), gravando o resultado tambem em arquivo
+           *> texto para consulta posterior. Um ranking por jogo, nao um
+           *> unico ranking geral, porque jogos com pool diferente nao sao
+           *> comparaveis pelo numero de tentativas.
+           open output ranking-ordenado
+
+           display " "
+           display " ========== RANKING DE SORTE (menos tentativas) ========== "
+
+           sort sort-work on ascending key sort-jogo-id sort-tentativas
+               using ranking-file
+               output procedure is exibe-ranking
+
+           close ranking-ordenado
+
+           .
+       processamento-exit.
+           exit.
+      *>===========================================================================================
+       exibe-ranking section.
+      *>===========================================================================================
+           perform until 1 = 2
+               return sort-work
+                   at end exit perform
+               end-return
+
+               *> um novo grupo de jogo comeca a contagem de posicao do
+               *> zero de novo e imprime um cabecalho com o jogo.
+               if primeira-linha or sort-jogo-id <> ws-jogo-atual
+                   move sort-jogo-id to ws-jogo-atual
+                   move 0            to ws-posicao
+                   move "N"          to ws-primeira-linha
+
+                   display " "
+                   display " --- Jogo " sort-jogo-id " --- "
+
+                   move spaces to reg-ranking-ordenado
+                   string " "        delimited by size into reg-ranking-ordenado
+                   write reg-ranking-ordenado
+
+                   move spaces to reg-ranking-ordenado
+                   string "--- Jogo " sort-jogo-id " --- "
+                          delimited by size into reg-ranking-ordenado
+                   write reg-ranking-ordenado
+               end-if
+
+               add 1 to ws-posicao
+
+               display " " ws-posicao ". " sort-operador
+                       "  tentativas: " sort-tentativas
+                       "  faixa: " sort-melhor-faixa
+                       "  em: " sort-data-hora
+
+               move spaces to reg-ranking-ordenado
+               string ws-posicao ". " sort-operador
+                      "  tentativas: " sort-tentativas
+                      "  faixa: " sort-melhor-faixa
+                      "  em: " sort-data-hora
+                      delimited by size into reg-ranking-ordenado
+               write reg-ranking-ordenado
+           end-perform
+
+           .
+       exibe-ranking-exit.
+           exit.
+      *>-------------------------------------------------------------------------------------------
+       finaliza section.
+      *>-------------------------------------------------------------------------------------------
+           if ws-posicao = 0
+               display " Nenhuma tentativa registrada em RANKING.TXT ainda. "
+           end-if
+
+           Stop Run
+
+           .
+       finaliza-exit.
+           exit.
