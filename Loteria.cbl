@@ -11,37 +11,226 @@
 
        input-output Section.
        File-control.
+           select apostas-file assign to "APOSTAS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is ap-numero-aposta
+               file status is ws-fs-apostas.
+           select lote-file assign to "LOTE.TXT"
+               organization is line sequential
+               file status is ws-fs-lote.
+           select lote-log-file assign to "LOTE_LOG.TXT"
+               organization is line sequential
+               file status is ws-fs-lote-log.
+           select frequencia-file assign to "FREQUENCIA.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is freq-chave
+               file status is ws-fs-frequencia.
+           select checkpoint-file assign to "CHECKPOINT.DAT"
+               organization is line sequential
+               file status is ws-fs-checkpoint.
+           select jogo-file assign to "JOGOS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is jogo-id
+               file status is ws-fs-jogo.
+           select relatorio-file assign to "RELATORIO.TXT"
+               organization is line sequential
+               file status is ws-fs-relatorio.
+           select ranking-file assign to "RANKING.TXT"
+               organization is line sequential
+               file status is ws-fs-ranking.
+           select resultado-file assign to "RESULTADO.TXT"
+               organization is line sequential
+               file status is ws-fs-resultado.
        I-O-Control.
 
        data division.
        file section.
 
+       fd  apostas-file.
+       01  reg-aposta.
+           05 ap-numero-aposta                     pic 9(09).
+           05 ap-operador                           pic x(10).
+           05 ap-concurso                           pic 9(06).
+           05 ap-qtdd_aposta                        pic 9(02).
+           05 ap-numeros.
+               10 ap-num                            pic 9(02) occurs 10 times.
+
+       fd  lote-file.
+       01  reg-lote.
+           05 lote-qtdd_aposta                      pic 9(02).
+           05 lote-numeros.
+               10 lote-num                          pic 9(02) occurs 10 times.
+
+       fd  lote-log-file.
+       01  reg-lote-log                             pic x(80).
+
+      *>arquivo de frequencia particionado por jogo (freq-jogo-id), para
+      *>que as estatisticas de jogos diferentes (req. de parametrizacao
+      *>de jogo) nao se misturem no mesmo numero.
+       fd  frequencia-file.
+       01  reg-frequencia.
+           05 freq-chave.
+               10 freq-jogo-id                      pic 9(02).
+               10 freq-numero                       pic 9(02).
+           05 freq-contagem                        pic 9(09).
+
+       fd  checkpoint-file.
+       01  reg-checkpoint.
+           05 chk-tentativas                       pic 9(18).
+           05 chk-controle1                        pic x(01).
+           05 chk-controle2                        pic x(01).
+           05 chk-controle3                        pic x(01).
+           05 chk-controle4                        pic x(01).
+           05 chk-controle5                        pic x(01).
+           05 chk-controle6                        pic x(01).
+           05 chk-hora-inicio                      pic 9(06).
+           05 chk-qtdd_aposta                      pic 9(02).
+           05 chk-numeros.
+               10 chk-num                          pic 9(02) occurs 10 times.
+           05 chk-melhor-acertos                   pic 9(01).
+           05 chk-tentativa-quadra                 pic 9(18).
+           05 chk-tentativa-quina                  pic 9(18).
+           05 chk-numero-aposta                    pic 9(09).
+           05 chk-operador                         pic x(10).
+           05 chk-jogo-id                          pic 9(02).
+
+       fd  jogo-file.
+       01  reg-jogo.
+           05 jogo-id                               pic 9(02).
+           05 jogo-descricao                        pic x(20).
+           05 jogo-min                              pic 9(02).
+           05 jogo-max                              pic 9(02).
+           05 jogo-pool                             pic 9(02).
+
+       fd  relatorio-file.
+       01  reg-relatorio                            pic x(100).
+
+      *>historico entre execucoes de tentativas por operador/cliente, lido
+      *>pelo programa de ranking para apurar o "cliente sortudo da semana".
+      *>o jogo e gravado junto porque o numero de tentativas depende
+      *>fortemente do tamanho do pool: jogos diferentes nao podem ser
+      *>comparados na mesma corrida do ranking (ver freq-jogo-id, mesmo
+      *>motivo).
+       fd  ranking-file.
+       01  reg-ranking.
+           05 rank-operador                         pic x(10).
+           05 rank-jogo-id                          pic 9(02).
+           05 rank-tentativas                       pic 9(18).
+           05 rank-melhor-faixa                     pic 9(01).
+           05 rank-data-hora                        pic x(14).
+
+      *>resultado oficial de um concurso ja realizado, recebido de fora do
+      *>sistema para conferencia das apostas ja gravadas (sem simulacao).
+       fd  resultado-file.
+       01  reg-resultado.
+           05 res-concurso                          pic 9(06).
+           05 res-data                               pic 9(08).
+           05 res-numeros.
+               10 res-num                            pic 9(02) occurs 6 times.
+
       *>declaração das variáveis do programa.
        working-storage section.
 
+       77 ws-fs-apostas                            pic x(02) value "00".
+       77 ws-proximo-numero-aposta                 pic 9(09) value 0.
+
+       77 ws-fs-lote                               pic x(02) value "00".
+       77 ws-fs-lote-log                           pic x(02) value "00".
+
+       77 ws-fs-frequencia                         pic x(02) value "00".
+       77 ws-i                                     pic 9(02) value 0.
+       77 ws-j                                     pic 9(02) value 0.
+
+      *>checkpoint/restart de sorteios longos.
+       77 ws-fs-checkpoint                         pic x(02) value "00".
+       77 ws-checkpoint-intervalo                  pic 9(09) value 10000.
+       77 ws-resposta-resume                       pic x(01) value "N".
+       77 ws-resumindo                             pic x(01) value "N".
+           88 resumindo                            value "S".
+
+      *>validação da faixa e da duplicidade dos números apostados.
+       77 ws-aposta-invalida                       pic x(01) value "N".
+           88 aposta-invalida                      value "S".
+       77 ws-aposta-duplicada                      pic x(01) value "N".
+           88 aposta-duplicada                     value "S".
+
+      *>parâmetros do jogo (quantidade minima/maxima de numeros e tamanho
+      *>do volante), lidos do arquivo de jogos para permitir simular mais
+      *>de um produto de loteria sem recompilar o programa.
+       77 ws-fs-jogo                               pic x(02) value "00".
+       77 ws-jogo-escolhido                        pic 9(02) value 1.
+       77 ws-qtdd-min                              pic 9(02) value 6.
+       77 ws-qtdd-max                              pic 9(02) value 10.
+       77 ws-pool-size                             pic 9(02) value 60.
+       77 ws-tela-limites                          pic x(44) value spaces.
+
+      *>relatorio de resultados gravado em arquivo texto, para arquivar
+      *>e entregar ao dono da banca.
+       77 ws-fs-relatorio                          pic x(02) value "00".
+       77 ws-numero-aposta-atual                   pic 9(09) value 0.
+
+      *>identificacao do operador/cliente responsavel pela aposta desta
+      *>execucao, gravada junto com a aposta e no historico de ranking.
+       77 ws-fs-ranking                            pic x(02) value "00".
+       77 ws-operador                              pic x(10) value spaces.
+
+      *>numero do concurso corrente, estampado em toda aposta gravada
+      *>nesta execucao, para depois ser conferido contra o resultado
+      *>oficial daquele concurso.
+       77 ws-concurso-atual                        pic 9(06) value 1.
+
+      *>conferencia de apostas ja gravadas contra o resultado oficial de
+      *>um concurso, lido de um arquivo externo.
+       77 ws-fs-resultado                          pic x(02) value "00".
+
+      *>ranking de numeros sorteados com maior/menor frequencia, usado no
+      *>relatorio de fechamento (dez mais quentes / dez mais frios).
+       01 ws-ranking-frequencia.
+           05 ws-rank-tab occurs 99 times
+                          indexed by ws-rank-idx.
+               10 ws-rank-numero                   pic 9(02).
+               10 ws-rank-contagem                 pic 9(09).
+
+       01 ws-rank-swap.
+           05 ws-rank-swap-numero                  pic 9(02).
+           05 ws-rank-swap-contagem                pic 9(09).
+       77 ws-modo-execucao                         pic x(01) value "1".
+           88 modo-interativo                      value "1".
+           88 modo-lote                            value "2".
+           88 modo-conferencia                     value "3".
+
        77 ws-qtdd_aposta                           pic 9(02) value 0.
 
        01 ws-aposta.
-           05 ws-num1                              pic 9(02) value 0.
-           05 ws-num2                              pic 9(02) value 0.
-           05 ws-num3                              pic 9(02) value 0.
-           05 ws-num4                              pic 9(02) value 0.
-           05 ws-num5                              pic 9(02) value 0.
-           05 ws-num6                              pic 9(02) value 0.
-           05 ws-num7                              pic 9(02) value 0.
-           05 ws-num8                              pic 9(02) value 0.
-           05 ws-num9                              pic 9(02) value 0.
-           05 ws-num10                             pic 9(02) value 0.
+           05 ws-numeros-apostados.
+               10 ws-num1                          pic 9(02) value 0.
+               10 ws-num2                          pic 9(02) value 0.
+               10 ws-num3                          pic 9(02) value 0.
+               10 ws-num4                          pic 9(02) value 0.
+               10 ws-num5                          pic 9(02) value 0.
+               10 ws-num6                          pic 9(02) value 0.
+               10 ws-num7                          pic 9(02) value 0.
+               10 ws-num8                          pic 9(02) value 0.
+               10 ws-num9                          pic 9(02) value 0.
+               10 ws-num10                         pic 9(02) value 0.
+           05 ws-num-tab redefines ws-numeros-apostados
+                                                    pic 9(02) occurs 10 times.
 
        01 ws-sorteio.
            05 ws-semente                           pic 9(10).
            05 ws-semente1                          pic 9(10) value 0.
-           05 ws-num-sorteado1                     pic 9(02) value 0.
-           05 ws-num-sorteado2                     pic 9(02) value 0.
-           05 ws-num-sorteado3                     pic 9(02) value 0.
-           05 ws-num-sorteado4                     pic 9(02) value 0.
-           05 ws-num-sorteado5                     pic 9(02) value 0.
-           05 ws-num-sorteado6                     pic 9(02) value 0.
+           05 ws-numeros-sorteados.
+               10 ws-num-sorteado1                 pic 9(02) value 0.
+               10 ws-num-sorteado2                 pic 9(02) value 0.
+               10 ws-num-sorteado3                 pic 9(02) value 0.
+               10 ws-num-sorteado4                 pic 9(02) value 0.
+               10 ws-num-sorteado5                 pic 9(02) value 0.
+               10 ws-num-sorteado6                 pic 9(02) value 0.
+           05 ws-sorteados-tab redefines ws-numeros-sorteados
+                                                    pic 9(02) occurs 6 times.
            05 ws-num_random                        pic 9(01)V9999999.
 
        77 ws-controle1                             pic x(01).
@@ -86,6 +275,14 @@
 
        77 ws-tentativas                            pic 9(18) value 0.
 
+      *>controle das faixas de premiação parciais (quadra/quina/sena),
+      *>registrando na primeira vez em que cada faixa foi atingida.
+       77 ws-acertos-count                         pic 9(01) value 0.
+       77 ws-melhor-acertos                        pic 9(01) value 0.
+       77 ws-tentativa-quadra                      pic 9(18) value 0.
+       77 ws-tentativa-quina                       pic 9(18) value 0.
+       77 ws-tentativa-sena                        pic 9(18) value 0.
+
        01 ws-tempo-inicio.
           05 ws-hora-inicio                        pic 9(02).
           05 ws-min-inicio                         pic 9(02).
@@ -118,43 +315,474 @@
       *>-------------------------------------------------------------------------------------------
        inicializa section.
       *>-------------------------------------------------------------------------------------------
+           *> escolha do modo de execução: interativo (tela), em lote
+           *> (arquivo) ou conferencia de apostas ja gravadas contra um
+           *> resultado oficial. Decidido antes de qualquer outro prompt
+           *> para que o modo lote nao dependa de nenhuma interacao de
+           *> tela alem desta (apostas desacompanhadas de operador).
+           display " $ Bem-Vindo ao Sistema de Aposta da Loteria $ " at 0516
+           display " Modo: (1) Interativo (2) Lote (3) Conferir resultado oficial " at 0616
+           accept ws-modo-execucao at 0670
+
+           *> identificacao do operador/cliente responsavel por esta
+           *> execucao, gravada em toda aposta e no historico de ranking.
+           perform identifica-operador
+
+           *> carga dos parametros do jogo (minimo/maximo de numeros e
+           *> tamanho do volante), antes de qualquer outro arquivo cujo
+           *> tamanho dependa do jogo escolhido.
+           perform carrega-jogo
+
+           *> abertura do arquivo indexado de apostas, criando-o na primeira execução.
+           open i-o apostas-file
+           if ws-fs-apostas = "35" then
+               open output apostas-file
+               close apostas-file
+               open i-o apostas-file
+           end-if
+
+           *> descoberta do proximo numero de aposta a ser gravado, a partir
+           *> do maior numero ja existente no arquivo, e do proximo numero
+           *> de concurso, a partir do maior concurso ja estampado em
+           *> alguma aposta.
+           move 0 to ws-proximo-numero-aposta
+           move 0 to ws-concurso-atual
+           move low-values to ap-numero-aposta
+           start apostas-file key is greater than ap-numero-aposta
+               invalid key move "10" to ws-fs-apostas
+           end-start
+
+           perform until ws-fs-apostas not = "00"
+               read apostas-file next record
+                   at end move "10" to ws-fs-apostas
+                   not at end
+                       move ap-numero-aposta to ws-proximo-numero-aposta
+                       if ap-concurso > ws-concurso-atual
+                           move ap-concurso to ws-concurso-atual
+                       end-if
+               end-read
+           end-perform
+           add 1 to ws-proximo-numero-aposta
+           add 1 to ws-concurso-atual
+           move "00" to ws-fs-apostas
+
+           *> verifica se existe um checkpoint de um sorteio longo
+           *> interrompido, oferecendo a opção de retomar de onde parou.
+           *> So se pergunta no modo interativo: os modos lote e
+           *> conferencia rodam sem nenhum ACCEPT de tela, entao um
+           *> checkpoint parado de uma execução anterior é simplesmente
+           *> ignorado nesses modos.
+           open input checkpoint-file
+           if ws-fs-checkpoint = "00" then
+               read checkpoint-file
+                   at end move "10" to ws-fs-checkpoint
+               end-read
+           end-if
+
+           if ws-fs-checkpoint = "00" and modo-interativo then
+               close checkpoint-file
+               display " Encontrado checkpoint de sorteio interrompido. " at 0516
+               display " Retomar do ponto onde parou? (S/N) " at 0616
+               accept ws-resposta-resume at 0652
+
+               if ws-resposta-resume = "S" or ws-resposta-resume = "s" then
+                   move chk-tentativas       to ws-tentativas
+                   move chk-controle1        to ws-controle1
+                   move chk-controle2        to ws-controle2
+                   move chk-controle3        to ws-controle3
+                   move chk-controle4        to ws-controle4
+                   move chk-controle5        to ws-controle5
+                   move chk-controle6        to ws-controle6
+                   move chk-hora-inicio      to ws-tempo-inicio
+                   move chk-qtdd_aposta      to ws-qtdd_aposta
+                   move chk-num(1)           to ws-num1
+                   move chk-num(2)           to ws-num2
+                   move chk-num(3)           to ws-num3
+                   move chk-num(4)           to ws-num4
+                   move chk-num(5)           to ws-num5
+                   move chk-num(6)           to ws-num6
+                   move chk-num(7)           to ws-num7
+                   move chk-num(8)           to ws-num8
+                   move chk-num(9)           to ws-num9
+                   move chk-num(10)          to ws-num10
+                   move chk-melhor-acertos   to ws-melhor-acertos
+                   move chk-tentativa-quadra to ws-tentativa-quadra
+                   move chk-tentativa-quina  to ws-tentativa-quina
+                   move chk-numero-aposta    to ws-numero-aposta-atual
+                   move chk-operador         to ws-operador
+                   move chk-jogo-id          to ws-jogo-escolhido
+
+                   *> recarrega os parametros do jogo da aposta
+                   *> interrompida, que podem nao ser os do jogo escolhido
+                   *> para esta execucao.
+                   move ws-jogo-escolhido to jogo-id
+                   read jogo-file
+                       invalid key continue
+                   end-read
+                   move jogo-min  to ws-qtdd-min
+                   move jogo-max  to ws-qtdd-max
+                   move jogo-pool to ws-pool-size
+                   if ws-qtdd-max > 10
+                       move 10 to ws-qtdd-max
+                   end-if
+
+                   set  resumindo to true
+               else
+                   *> aposta nova: descarta o checkpoint anterior.
+                   open output checkpoint-file
+                   close checkpoint-file
+               end-if
+           else
+               close checkpoint-file
+           end-if
+
+           *> abertura do arquivo de frequencia, criando-o na primeira
+           *> execução e garantindo que os registros 01 ate o tamanho do
+           *> volante do jogo desta execução (possivelmente restaurado de
+           *> um checkpoint, acima) existam, particionados por jogo para
+           *> nao misturar as estatisticas de jogos diferentes.
+           open i-o frequencia-file
+           if ws-fs-frequencia = "35" then
+               open output frequencia-file
+               close frequencia-file
+               open i-o frequencia-file
+           end-if
+
+           move ws-jogo-escolhido to freq-jogo-id
+           move 1                 to freq-numero
+           read frequencia-file
+               invalid key
+                   perform varying ws-i from 1 by 1 until ws-i > ws-pool-size
+                       move ws-jogo-escolhido to freq-jogo-id
+                       move ws-i              to freq-numero
+                       move 0                 to freq-contagem
+                       write reg-frequencia
+                   end-perform
+           end-read
+
+           *> abertura do relatorio de resultados; extend mantém o
+           *> historico de execucoes anteriores para arquivamento.
+           open extend relatorio-file
+           if ws-fs-relatorio <> "00" then
+               open output relatorio-file
+           end-if
+
+           *> abertura do historico de ranking; extend mantém as tentativas
+           *> registradas em execucoes anteriores para o programa de
+           *> ranking apurar o cliente com menos tentativas.
+           open extend ranking-file
+           if ws-fs-ranking <> "00" then
+               open output ranking-file
+           end-if
 
            .
        inicializa-exit.
            exit.
+      *>===========================================================================================
+       identifica-operador section.
+      *>===========================================================================================
+           *> modo lote e modo conferencia rodam sem operador presente na
+           *> tela; identifica-se a execucao com um id fixo em vez de
+           *> bloquear num ACCEPT.
+           if modo-interativo
+               display " Identificacao do operador/cliente (ate 10 caracteres): " at 0316
+               accept ws-operador at 0376
+
+               if ws-operador = spaces
+                   move "SEM-ID" to ws-operador
+               end-if
+           else
+               move "LOTE-BATCH" to ws-operador
+           end-if
+
+           .
+       identifica-operador-exit.
+           exit.
+      *>===========================================================================================
+       carrega-jogo section.
+      *>===========================================================================================
+           *> abertura do arquivo de jogos, criando-o com os produtos padrao
+           *> na primeira execução.
+           open i-o jogo-file
+           if ws-fs-jogo = "35" then
+               open output jogo-file
+
+               move 1              to jogo-id
+               move "Loteria 6/60" to jogo-descricao
+               move 6              to jogo-min
+               move 10             to jogo-max
+               move 60             to jogo-pool
+               write reg-jogo
+
+               *> segundo produto simulado pela banca: mesmo volante de 6
+               *> a 10 numeros do jogo 1 (limite do layout de aposta desta
+               *> aplicacao, ver ws-num-tab), variando so o tamanho do
+               *> pool para exercitar a parametrizacao.
+               move 2                to jogo-id
+               move "Loteria 6/25"   to jogo-descricao
+               move 6                to jogo-min
+               move 10               to jogo-max
+               move 25               to jogo-pool
+               write reg-jogo
+
+               close jogo-file
+               open i-o jogo-file
+           end-if
+
+           *> escolha do jogo a ser simulado nesta execução; nos modos
+           *> lote e conferencia nao ha operador presente para responder
+           *> ao prompt, entao o jogo padrao (1) e usado sem nenhum
+           *> ACCEPT de tela.
+           if modo-interativo
+               display " Jogos disponiveis: 1-Loteria 6/60   2-Loteria 6/25 " at 0416
+               display " Escolha o jogo (numero): " at 0456
+               accept ws-jogo-escolhido at 0442
+           else
+               move 1 to ws-jogo-escolhido
+           end-if
+
+           move ws-jogo-escolhido to jogo-id
+           read jogo-file
+               invalid key
+                   move 1 to jogo-id
+                   read jogo-file
+                       invalid key continue
+                   end-read
+           end-read
+
+           move jogo-min  to ws-qtdd-min
+           move jogo-max  to ws-qtdd-max
+           move jogo-pool to ws-pool-size
+
+           *> o volante desta aplicacao nunca guarda mais de 10 numeros
+           *> (ws-num-tab e os registros de APOSTAS/LOTE/CHECKPOINT que o
+           *> espelham sao OCCURS 10); nenhum jogo cadastrado pode pedir
+           *> mais que isso, entao o maximo e limitado em memoria por
+           *> seguranca, mesmo que JOGOS.DAT venha com um valor maior.
+           if ws-qtdd-max > 10
+               move 10 to ws-qtdd-max
+           end-if
+
+           .
+       carrega-jogo-exit.
+           exit.
       *>-------------------------------------------------------------------------------------------
        processamento section.
       *>-------------------------------------------------------------------------------------------
-               *> tela do usuário, onde serão recebidos a quantidade de aposta.
-               display " $ Bem-Vindo ao Sistema de Aposta da Loteria $ " at 0516
-               display " Numero minimo de apostas     Numero maximo"     at 0718
-               display "         06                        10      "     at 0819
-               display " Quantos numeros deseja apostar? " at 1122
-               accept ws-qtdd_aposta at 1237
-
-               *> tratamento, caso os números da aposta seja menor ou maior que o permitido pelo jogo.
-               if ws-qtdd_aposta < 6 or ws-qtdd_aposta > 10 then
-
-                   display" A quantidade de aposta minima eh 6 numeros e no max. 10 " at 2016
-                   accept ws-qtdd_aposta
+           if resumindo then
+               *> retomando um sorteio longo a partir do ultimo checkpoint,
+               *> sem repetir a coleta da aposta.
+               perform sorteio
+           else
+               *> modo de execução (interativo, lote ou conferencia de
+               *> resultado oficial) ja foi escolhido em inicializa, antes
+               *> de qualquer prompt de operador/jogo.
+               if modo-conferencia then
+                   perform conferencia-concurso
                else
-                       *> chamada da section que irá verificar a quantidade de numeros
-                       *> escolhidos para a aposta.
-                       perform aposta
+               if modo-lote then
+                   perform processamento-lote
+               else
+                       *> tela do usuário, onde serão recebidos a quantidade de aposta.
+                       display " Numero minimo de apostas     Numero maximo"     at 0718
+                       move spaces to ws-tela-limites
+                       string "         " ws-qtdd-min
+                              "                        " ws-qtdd-max
+                              delimited by size into ws-tela-limites
+                       display ws-tela-limites at 0819
+                       display " Quantos numeros deseja apostar? " at 1122
+                       accept ws-qtdd_aposta at 1237
+
+                       *> tratamento, caso os números da aposta seja menor ou maior que o permitido pelo jogo.
+                       if ws-qtdd_aposta < ws-qtdd-min or ws-qtdd_aposta > ws-qtdd-max then
+
+                           display" A quantidade de aposta minima eh " ws-qtdd-min
+                                  " numeros e no max. " ws-qtdd-max at 2016
+                           accept ws-qtdd_aposta
+                       else
+                               *> chamada da section que irá verificar a quantidade de numeros
+                               *> escolhidos para a aposta.
+                               perform aposta
+
+                               *> so sorteia se a aposta foi gravada, isto é,
+                               *> se os numeros passaram na validacao de
+                               *> faixa/duplicidade (mesma condição usada em
+                               *> PROCESSAMENTO-LOTE) — uma aposta invalida
+                               *> ou duplicada nao deve gerar um sorteio nem
+                               *> gravar resultado em FREQUENCIA.DAT/
+                               *> RANKING.TXT/RELATORIO.TXT.
+                               if not aposta-invalida and not aposta-duplicada
+                                   perform sorteio
+                               end-if
+                       end-if
                end-if
+               end-if
+           end-if
+
+           .
+       processamento-exit.
+           exit.
+      *>===========================================================================================
+       processamento-lote section.
+      *>===========================================================================================
+           *> modo desacompanhado: lê WS-QTDD_APOSTA e WS-NUM1 a WS-NUM10 de um
+           *> arquivo sequencial, sem nenhum ACCEPT de tela, executando o
+           *> sorteio para cada registro e gravando o resultado no log de lote.
+
+           open input lote-file
+           open output lote-log-file
+
+           if ws-fs-lote <> "00" then
+               display " Arquivo de lote LOTE.TXT nao encontrado. " at 2016
+           else
+               move "00" to ws-fs-lote
+               perform until ws-fs-lote <> "00"
+                   read lote-file
+                       at end move "10" to ws-fs-lote
+                       not at end
+                           move lote-qtdd_aposta   to ws-qtdd_aposta
+                           move lote-num(1)        to ws-num1
+                           move lote-num(2)        to ws-num2
+                           move lote-num(3)        to ws-num3
+                           move lote-num(4)        to ws-num4
+                           move lote-num(5)        to ws-num5
+                           move lote-num(6)        to ws-num6
+                           move lote-num(7)        to ws-num7
+                           move lote-num(8)        to ws-num8
+                           move lote-num(9)        to ws-num9
+                           move lote-num(10)       to ws-num10
+
+                           *> mesma checagem de faixa minima/maxima do jogo
+                           *> escolhido feita no fluxo interativo, para que
+                           *> um registro de lote fora da faixa apenas seja
+                           *> rejeitado e logado, em vez de travar o sorteio
+                           *> ou, se ws-qtdd_aposta vier maior que o volante
+                           *> suporta, estourar a tabela de numeros.
+                           if ws-qtdd_aposta < ws-qtdd-min
+                               or ws-qtdd_aposta > ws-qtdd-max then
+
+                               move spaces to reg-lote-log
+                               string "Aposta rejeitada: quantidade "
+                                   ws-qtdd_aposta
+                                   " fora da faixa do jogo (" ws-qtdd-min
+                                   " a " ws-qtdd-max ")"
+                                   delimited by size into reg-lote-log
+                               write reg-lote-log
+                           else
+                               perform valida-aposta
+
+                               if aposta-invalida or aposta-duplicada then
+                                   move spaces to reg-lote-log
+                                   string "Aposta rejeitada: numeros fora"
+                                       " da faixa ou repetidos"
+                                       delimited by size into reg-lote-log
+                                   write reg-lote-log
+                               else
+                                   perform sorteio
+
+                                   move spaces to reg-lote-log
+                                   string "Aposta " ap-numero-aposta
+                                       " tentativas=" ws-tentativas
+                                       " tempo=" ws-total
+                                       delimited by size into reg-lote-log
+                                   write reg-lote-log
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+           end-if
 
-                       *> chamada da section que fará o sorteio dos números.
-                       perform sorteio
+           close lote-file
+           close lote-log-file
+
+           .
+       processamento-lote-exit.
+           exit.
+      *>===========================================================================================
+       conferencia-concurso section.
+      *>===========================================================================================
+           *> conferencia de apostas ja gravadas contra o resultado oficial
+           *> de um ou mais concursos ja realizados, lido de um arquivo
+           *> externo, sem simular nenhum sorteio.
+           open input resultado-file
+
+           if ws-fs-resultado <> "00" then
+               display " Arquivo de resultado RESULTADO.TXT nao encontrado. " at 2016
+           else
+               move "00" to ws-fs-resultado
+               perform until ws-fs-resultado <> "00"
+                   read resultado-file
+                       at end move "10" to ws-fs-resultado
+                       not at end
+                           move res-num(1) to ws-num-sorteado1
+                           move res-num(2) to ws-num-sorteado2
+                           move res-num(3) to ws-num-sorteado3
+                           move res-num(4) to ws-num-sorteado4
+                           move res-num(5) to ws-num-sorteado5
+                           move res-num(6) to ws-num-sorteado6
+
+                           display " "
+                           display " Conferindo concurso " res-concurso
+                                   " sorteado em " res-data
+
+                           *> percorre todas as apostas ja gravadas, conferindo
+                           *> apenas as do concurso deste resultado.
+                           move low-values to ap-numero-aposta
+                           start apostas-file key is greater than ap-numero-aposta
+                               invalid key move "10" to ws-fs-apostas
+                               not invalid key move "00" to ws-fs-apostas
+                           end-start
+                           perform until ws-fs-apostas <> "00"
+                               read apostas-file next record
+                                   at end move "10" to ws-fs-apostas
+                                   not at end
+                                       if ap-concurso = res-concurso
+                                           move ap-num(1)  to ws-num1
+                                           move ap-num(2)  to ws-num2
+                                           move ap-num(3)  to ws-num3
+                                           move ap-num(4)  to ws-num4
+                                           move ap-num(5)  to ws-num5
+                                           move ap-num(6)  to ws-num6
+                                           move ap-num(7)  to ws-num7
+                                           move ap-num(8)  to ws-num8
+                                           move ap-num(9)  to ws-num9
+                                           move ap-num(10) to ws-num10
+
+                                           *> reutiliza a mesma logica de comparacao
+                                           *> usada na simulacao do sorteio.
+                                           move 0 to ws-melhor-acertos
+                                           perform verificacao
+
+                                           display "   Aposta " ap-numero-aposta
+                                                   " (operador " ap-operador
+                                                   ") acertou " ws-acertos-count
+                                                   " numeros."
+
+                                           move spaces to reg-relatorio
+                                           string "Concurso " res-concurso
+                                                  " aposta " ap-numero-aposta
+                                                  " operador " ap-operador
+                                                  " acertos " ws-acertos-count
+                                                  delimited by size into reg-relatorio
+                                           write reg-relatorio
+                                       end-if
+                               end-read
+                           end-perform
+                   end-read
+               end-perform
+           end-if
 
+           close resultado-file
 
            .
-       processamento-exit.
+       conferencia-concurso-exit.
            exit.
       *>-------------------------------------------------------------------------------------------
       *>===========================================================================================
         aposta section.
       *>===========================================================================================
            *> verificação da quantidade de números escolhidos pelo usuário.
+           move "N" to ws-aposta-invalida
 
            evaluate ws-qtdd_aposta
                *> se a quantidade foi 6, irá se abrir 6 campos para que seja digitado
@@ -222,48 +850,173 @@
                    accept ws-num9  at 1551
                    accept ws-num10 at 1555
 
+               *> quantidade fora das faixas conhecidas (nao deveria
+               *> ocorrer, pois processamento ja valida contra os limites
+               *> do jogo antes de chamar esta section, mas evita estourar
+               *> a tabela de numeros/gravar uma aposta incompleta caso
+               *> ocorra).
+               when other
+                   move "S" to ws-aposta-invalida
+                   display" Quantidade de numeros nao suportada pelo "
+                          "jogo escolhido. " at 2016
+
            end-evaluate
 
-                   *> condição para verificar se algum número é igual a 0 ou
-                   *> maior que 60. O que não será permitido no jogo.
-                   if ws-num1 = 00 or ws-num2 = 00
-                   or ws-num3 = 00 or ws-num4 = 00
-                   or ws-num5 = 00 or ws-num6 = 00 then
+                   *> validação da faixa/duplicidade dos números e gravação da
+                   *> aposta, comum ao fluxo interativo e ao fluxo em lote.
+                   if not aposta-invalida
+                       perform valida-aposta
+                   end-if
+
+           .
+       aposta-exit.
+           exit.
+      *>===========================================================================================
+       valida-aposta section.
+      *>===========================================================================================
+                   *> condição para verificar se algum número escolhido é igual
+                   *> a 0 ou maior que 60, cobrindo todos os campos realmente
+                   *> preenchidos (de acordo com ws-qtdd_aposta), não apenas
+                   *> os seis primeiros.
+                   move "N" to ws-aposta-invalida
+                   perform varying ws-i from 1 by 1 until ws-i > ws-qtdd_aposta
+                       if ws-num-tab(ws-i) = 00 or ws-num-tab(ws-i) > ws-pool-size
+                           move "S" to ws-aposta-invalida
+                       end-if
+                   end-perform
+
+                   *> condição para verificar se algum número foi repetido
+                   *> dentro da mesma aposta.
+                   move "N" to ws-aposta-duplicada
+                   perform varying ws-i from 1 by 1 until ws-i > ws-qtdd_aposta
+                       compute ws-j = ws-i + 1
+                       perform varying ws-j from ws-j by 1 until ws-j > ws-qtdd_aposta
+                           if ws-num-tab(ws-i) = ws-num-tab(ws-j)
+                               move "S" to ws-aposta-duplicada
+                           end-if
+                       end-perform
+                   end-perform
+
+                   if aposta-invalida then
 
-                       display" Os numeros apostados devem estar entre 01 e 60 " at 2016
+                       display" Os numeros apostados devem estar entre 01 e " ws-pool-size at 2016
 
-                       if ws-num1 > 60 or ws-num2 > 60
-                       or ws-num3 > 60 or ws-num4 > 60
-                       or ws-num5 > 60 or ws-num6 > 60 then
+                   else
+                       if aposta-duplicada then
 
-                           display" Os numeros apostados devem estar entre 01 e 60 " at 2016
+                           display" Os numeros apostados nao podem se repetir " at 2016
 
                        else
-
+                           *> numeros dentro da faixa permitida e sem repetição,
+                           *> aposta gravada no arquivo de apostas para consulta
+                           *> e conferencia futura.
                            display erase
-
+                           perform grava-aposta
                        end-if
                    end-if
 
            .
-       aposta-exit.
+       valida-aposta-exit.
+           exit.
+      *>===========================================================================================
+       grava-aposta section.
+      *>===========================================================================================
+           move ws-proximo-numero-aposta            to ap-numero-aposta
+           move ws-operador                          to ap-operador
+           move ws-concurso-atual                    to ap-concurso
+           move ws-qtdd_aposta                       to ap-qtdd_aposta
+           move ws-num1                              to ap-num(1)
+           move ws-num2                              to ap-num(2)
+           move ws-num3                              to ap-num(3)
+           move ws-num4                              to ap-num(4)
+           move ws-num5                              to ap-num(5)
+           move ws-num6                              to ap-num(6)
+           move ws-num7                              to ap-num(7)
+           move ws-num8                              to ap-num(8)
+           move ws-num9                              to ap-num(9)
+           move ws-num10                             to ap-num(10)
+
+           write reg-aposta
+               invalid key display " Erro ao gravar aposta: " ws-fs-apostas
+           end-write
+
+           move ap-numero-aposta to ws-numero-aposta-atual
+           add 1 to ws-proximo-numero-aposta
+
+           .
+       grava-aposta-exit.
            exit.
       *>===========================================================================================
        sorteio section.
       *>===========================================================================================
-                  *> Start da contagem de tempo do sorteio.
-                  move function current-date(9:6) to ws-hora-inicio
+                  *> Start da contagem de tempo do sorteio (preservado quando
+                  *> a execução é uma retomada a partir de checkpoint).
+                  if not resumindo
+                      move function current-date(9:6) to ws-tempo-inicio
+                  end-if
+
+                  *> reinicia o estado de uma tentativa anterior antes de
+                  *> comecar (preservado, como o horario acima, quando a
+                  *> execução e uma retomada a partir de checkpoint — nesse
+                  *> caso quem restaura este estado e o proprio checkpoint).
+                  *> Sem isto, um sorteio seguinte no mesmo run (modo lote,
+                  *> um por registro de LOTE.TXT) encontraria
+                  *> ws-controle1..6 ainda todos "acertou" (condição de
+                  *> saida do sorteio anterior) e o perform until abaixo
+                  *> nao executaria nenhuma tentativa, deixando
+                  *> ws-tentativas/ws-melhor-acertos/ws-tentativa-quadra/
+                  *> ws-tentativa-quina e os numeros sorteados com o valor
+                  *> stale da aposta anterior.
+                  if not resumindo
+                      move 0 to ws-tentativas
+                      move 0 to ws-melhor-acertos
+                      move 0 to ws-tentativa-quadra
+                      move 0 to ws-tentativa-quina
+                      move 0 to ws-tentativa-sena
+                      move 0 to ws-num-sorteado1
+                      move 0 to ws-num-sorteado2
+                      move 0 to ws-num-sorteado3
+                      move 0 to ws-num-sorteado4
+                      move 0 to ws-num-sorteado5
+                      move 0 to ws-num-sorteado6
+                      set errou1  to true
+                      set errou2  to true
+                      set errou3  to true
+                      set errou4  to true
+                      set errou5  to true
+                      set errou6  to true
+                  end-if
 
            *> Repetindo o sorteio até que os números sorteados sejam iguais aos apostados.
            perform until (acertou1 and acertou2 and acertou3 and acertou4 and acertou5 and acertou6)
            *> adicionando 1 a cada tentativa de acerto.
            Add 1 to ws-tentativas
 
+               *> checkpoint periodico, para permitir retomar sorteios longos
+               *> (7 a 10 numeros) sem perder o progresso ja feito.
+               if function mod(ws-tentativas, ws-checkpoint-intervalo) = 0
+                   perform grava-checkpoint
+               end-if
+
+               *> zera os numeros sorteados 2 a 6 da tentativa anterior
+               *> antes de sortear de novo: sem isso, um numero que por
+               *> acaso ja viesse diferente dos demais herdava o valor da
+               *> tentativa anterior (os perform until abaixo so sorteiam
+               *> de novo quando ha colisao) e a bola nem chegava a ser
+               *> sorteada nesta tentativa, o que tambem pulava a chamada
+               *> de verificacao/atualiza-frequencia feita no final desta
+               *> cadeia.
+               move 0 to ws-num-sorteado2
+               move 0 to ws-num-sorteado3
+               move 0 to ws-num-sorteado4
+               move 0 to ws-num-sorteado5
+               move 0 to ws-num-sorteado6
+
                *> gerando numero aleatorio para ser o primeiro sorteado
                accept ws-semente from time
                perform delay-sorteio *> Atraso de 1 centésimo de segundo no numero sorteado
                compute ws-num_random = function random(ws-semente)
-               multiply ws-num_random by 60 giving ws-num-sorteado1
+               multiply ws-num_random by ws-pool-size giving ws-num-sorteado1
 
                *> gerando numero aleatorio para ser o segundo sorteado
                *> com tratamento para que seja diferente dos demais números sorteados
@@ -271,7 +1024,7 @@
                    accept ws-semente from time
                    perform delay-sorteio *> Atraso de 1 centésimo de segundo no numero sorteado
                    compute ws-num_random = function random(ws-semente)
-                   multiply ws-num_random by 60 giving ws-num-sorteado2
+                   multiply ws-num_random by ws-pool-size giving ws-num-sorteado2
                end-perform
 
                    *> gerando numero aleatorio para ser o terceiro sorteado
@@ -281,7 +1034,7 @@
                        accept ws-semente from time
                        perform delay-sorteio *> Atraso de 1 centésimo de segundo no numero sorteado
                        compute ws-num_random = function random(ws-semente)
-                       multiply ws-num_random by 60 giving ws-num-sorteado3
+                       multiply ws-num_random by ws-pool-size giving ws-num-sorteado3
                     end-perform
 
                        *> gerando numero aleatorio para ser o quarto sorteado
@@ -292,7 +1045,7 @@
                            accept ws-semente from time
                            perform delay-sorteio *> Atraso de 1 centésimo de segundo no numero sorteado
                            compute ws-num_random = function random(ws-semente)
-                           multiply ws-num_random by 60 giving ws-num-sorteado4
+                           multiply ws-num_random by ws-pool-size giving ws-num-sorteado4
                        end-perform
 
                            *> gerando numero aleatorio para ser o quinto sorteado
@@ -304,7 +1057,7 @@
                                accept ws-semente from time
                                perform delay-sorteio *> Atraso de 1 centésimo de segundo no numero sorteado
                                compute ws-num_random = function random(ws-semente)
-                               multiply ws-num_random by 60 giving ws-num-sorteado5
+                               multiply ws-num_random by ws-pool-size giving ws-num-sorteado5
                            end-perform
 
                                *> gerando numero aleatorio para ser o sexto sorteado
@@ -317,12 +1070,15 @@
                                    accept ws-semente from time
                                    perform delay-sorteio *> Atraso de 1 centésimo de segundo no numero sorteado
                                    compute ws-num_random = function random(ws-semente)
-                                   multiply ws-num_random by 60 giving ws-num-sorteado6
+                                   multiply ws-num_random by ws-pool-size giving ws-num-sorteado6
 
                                    *> chamando a section verificacao para comparar se os
                                    *> números sorteados são iguais aos números apostados
                                    perform verificacao
 
+                                   *> atualiza o histórico de frequência dos números sorteados.
+                                   perform atualiza-frequencia
+
                                    *> Display dos numeros sorteados para acompanhamento.
                                    display ws-num-sorteado1 " " ws-num-sorteado2 " " ws-num-sorteado3 " "
                                            ws-num-sorteado4 " " ws-num-sorteado5 " " ws-num-sorteado6
@@ -331,7 +1087,11 @@
 
            end-perform
                        *> Finalização da contagem de tempo do sorteio
-                       move function current-date(9:6) to ws-hora-final
+                       move function current-date(9:6) to ws-tempo-final
+
+                       *> apuracao do tempo total gasto (WS-TOTAL), usado a
+                       *> seguir no display e nos relatorios.
+                       perform tempo
 
                        *> Display dos numeros apostados, para visualização que o
                        *> perform encerrou com os números iguais aos sorteados.
@@ -343,9 +1103,196 @@
                        *> tempo gasto para o acerto da aposta.
                        display " Tempo total gasto: " ws-total
 
+                       *> resumo das faixas de premiacao parciais atingidas ao
+                       *> longo do sorteio, na forma como a loteria real liquida.
+                       display " "
+                       display " Faixas de premiacao atingidas: "
+                       if ws-tentativa-quadra > 0
+                           display "   Quadra na tentativa " ws-tentativa-quadra
+                       end-if
+                       if ws-tentativa-quina > 0
+                           display "   Quina na tentativa "  ws-tentativa-quina
+                       end-if
+                       display "   Sena na tentativa "  ws-tentativas
+
+                       *> relatorio de fechamento com os numeros mais e menos
+                       *> sorteados, considerando o historico de todas as execucoes.
+                       perform relatorio-frequencia
+
+                       *> registro do resultado no relatorio de arquivamento.
+                       perform grava-relatorio
+
+                       *> registro da tentativa no historico de ranking por
+                       *> operador/cliente.
+                       perform grava-ranking
+
+                       *> sorteio concluido: o checkpoint desta execução não é
+                       *> mais necessário.
+                       open output checkpoint-file
+                       close checkpoint-file
+
            .
        sorteio-exit.
            exit.
+      *>===========================================================================================
+       grava-relatorio section.
+      *>===========================================================================================
+           *> gravacao formatada do resultado do sorteio: numeros apostados,
+           *> quantidade de tentativas, faixa alcancada e tempo gasto.
+           move spaces to reg-relatorio
+           string "Aposta " ws-numero-aposta-atual " numeros: "
+                  ws-num1 "-" ws-num2 "-" ws-num3 "-" ws-num4 "-" ws-num5 "-"
+                  ws-num6 "-" ws-num7 "-" ws-num8 "-" ws-num9 "-" ws-num10
+                  delimited by size into reg-relatorio
+           write reg-relatorio
+
+           move spaces to reg-relatorio
+           string "  Tentativas: " ws-tentativas
+                  "  Tempo total: " ws-total
+                  delimited by size into reg-relatorio
+           write reg-relatorio
+
+           move spaces to reg-relatorio
+           if ws-tentativa-quadra > 0
+               string "  Quadra na tentativa " ws-tentativa-quadra
+                      delimited by size into reg-relatorio
+               write reg-relatorio
+           end-if
+
+           move spaces to reg-relatorio
+           if ws-tentativa-quina > 0
+               string "  Quina na tentativa " ws-tentativa-quina
+                      delimited by size into reg-relatorio
+               write reg-relatorio
+           end-if
+
+           move spaces to reg-relatorio
+           string "  Sena na tentativa " ws-tentativas
+                  delimited by size into reg-relatorio
+           write reg-relatorio
+
+           .
+       grava-relatorio-exit.
+           exit.
+      *>===========================================================================================
+       grava-ranking section.
+      *>===========================================================================================
+           *> gravacao, para fins de ranking entre execucoes, do operador,
+           *> do jogo (tentativas nao sao comparaveis entre jogos de pool
+           *> diferente), da quantidade de tentativas e da melhor faixa
+           *> atingida.
+           move ws-operador          to rank-operador
+           move ws-jogo-escolhido    to rank-jogo-id
+           move ws-tentativas        to rank-tentativas
+           move ws-melhor-acertos    to rank-melhor-faixa
+           move function current-date(1:14) to rank-data-hora
+           write reg-ranking
+
+           .
+       grava-ranking-exit.
+           exit.
+      *>===========================================================================================
+       grava-checkpoint section.
+      *>===========================================================================================
+           move ws-tentativas   to chk-tentativas
+           move ws-controle1    to chk-controle1
+           move ws-controle2    to chk-controle2
+           move ws-controle3    to chk-controle3
+           move ws-controle4    to chk-controle4
+           move ws-controle5    to chk-controle5
+           move ws-controle6    to chk-controle6
+           move ws-tempo-inicio to chk-hora-inicio
+           move ws-qtdd_aposta  to chk-qtdd_aposta
+           move ws-num1         to chk-num(1)
+           move ws-num2         to chk-num(2)
+           move ws-num3         to chk-num(3)
+           move ws-num4         to chk-num(4)
+           move ws-num5         to chk-num(5)
+           move ws-num6         to chk-num(6)
+           move ws-num7         to chk-num(7)
+           move ws-num8         to chk-num(8)
+           move ws-num9         to chk-num(9)
+           move ws-num10        to chk-num(10)
+           move ws-melhor-acertos     to chk-melhor-acertos
+           move ws-tentativa-quadra   to chk-tentativa-quadra
+           move ws-tentativa-quina    to chk-tentativa-quina
+           move ws-numero-aposta-atual to chk-numero-aposta
+           move ws-operador            to chk-operador
+           move ws-jogo-escolhido      to chk-jogo-id
+
+           open output checkpoint-file
+           write reg-checkpoint
+           close checkpoint-file
+
+           .
+       grava-checkpoint-exit.
+           exit.
+      *>===========================================================================================
+       atualiza-frequencia section.
+      *>===========================================================================================
+           *> incrementa, no arquivo de frequencia, a contagem de cada um dos
+           *> numeros sorteados nesta tentativa, dentro da particao do
+           *> jogo escolhido.
+           perform varying ws-i from 1 by 1 until ws-i > 6
+               move ws-jogo-escolhido      to freq-jogo-id
+               move ws-sorteados-tab(ws-i) to freq-numero
+               read frequencia-file
+                   invalid key
+                       move 0 to freq-contagem
+               end-read
+               add 1 to freq-contagem
+               rewrite reg-frequencia
+                   invalid key write reg-frequencia
+               end-rewrite
+           end-perform
+
+           .
+       atualiza-frequencia-exit.
+           exit.
+      *>===========================================================================================
+       relatorio-frequencia section.
+      *>===========================================================================================
+           *> monta um ranking em memoria com a frequencia de cada numero
+           *> (01 ate o tamanho do volante do jogo escolhido, dentro da
+           *> particao deste jogo) e exibe os dez mais quentes e os dez
+           *> mais frios.
+           perform varying ws-i from 1 by 1 until ws-i > ws-pool-size
+               move ws-jogo-escolhido to freq-jogo-id
+               move ws-i              to freq-numero
+               read frequencia-file
+                   invalid key move 0 to freq-contagem
+               end-read
+               move ws-i          to ws-rank-numero(ws-i)
+               move freq-contagem to ws-rank-contagem(ws-i)
+           end-perform
+
+           *> ordenação simples (bolha) do ranking pela contagem, decrescente.
+           perform varying ws-i from 1 by 1 until ws-i > (ws-pool-size - 1)
+               perform varying ws-j from 1 by 1 until ws-j > (ws-pool-size - ws-i)
+                   if ws-rank-contagem(ws-j) < ws-rank-contagem(ws-j + 1)
+                       move ws-rank-tab(ws-j)     to ws-rank-swap
+                       move ws-rank-tab(ws-j + 1) to ws-rank-tab(ws-j)
+                       move ws-rank-swap          to ws-rank-tab(ws-j + 1)
+                   end-if
+               end-perform
+           end-perform
+
+           display " "
+           display " Os 10 numeros mais sorteados (mais quentes): "
+           perform varying ws-i from 1 by 1 until ws-i > 10
+               display "   " ws-rank-numero(ws-i) " - " ws-rank-contagem(ws-i)
+                       " sorteios "
+           end-perform
+
+           display " Os 10 numeros menos sorteados (mais frios): "
+           perform varying ws-i from ws-pool-size by -1 until ws-i < (ws-pool-size - 9)
+               display "   " ws-rank-numero(ws-i) " - " ws-rank-contagem(ws-i)
+                       " sorteios "
+           end-perform
+
+           .
+       relatorio-frequencia-exit.
+           exit.
       *>===========================================================================================
        verificacao section.
       *>===========================================================================================
@@ -441,6 +1388,68 @@
                            end-if
                    end-if
 
+      *> contagem de quantos dos numeros sorteados nesta tentativa aparecem
+      *> na aposta, para apurar a faixa de premiacao parcial (quadra/quina/sena).
+                   move 0 to ws-acertos-count
+
+                   if  ws-num1  = ws-num-sorteado1 or ws-num2  = ws-num-sorteado1 or
+                       ws-num3  = ws-num-sorteado1 or ws-num4  = ws-num-sorteado1 or
+                       ws-num5  = ws-num-sorteado1 or ws-num6  = ws-num-sorteado1 or
+                       ws-num7  = ws-num-sorteado1 or ws-num8  = ws-num-sorteado1 or
+                       ws-num9  = ws-num-sorteado1 or ws-num10 = ws-num-sorteado1 then
+                       add 1 to ws-acertos-count
+                   end-if
+
+                   if  ws-num1  = ws-num-sorteado2 or ws-num2  = ws-num-sorteado2 or
+                       ws-num3  = ws-num-sorteado2 or ws-num4  = ws-num-sorteado2 or
+                       ws-num5  = ws-num-sorteado2 or ws-num6  = ws-num-sorteado2 or
+                       ws-num7  = ws-num-sorteado2 or ws-num8  = ws-num-sorteado2 or
+                       ws-num9  = ws-num-sorteado2 or ws-num10 = ws-num-sorteado2 then
+                       add 1 to ws-acertos-count
+                   end-if
+
+                   if  ws-num1  = ws-num-sorteado3 or ws-num2  = ws-num-sorteado3 or
+                       ws-num3  = ws-num-sorteado3 or ws-num4  = ws-num-sorteado3 or
+                       ws-num5  = ws-num-sorteado3 or ws-num6  = ws-num-sorteado3 or
+                       ws-num7  = ws-num-sorteado3 or ws-num8  = ws-num-sorteado3 or
+                       ws-num9  = ws-num-sorteado3 or ws-num10 = ws-num-sorteado3 then
+                       add 1 to ws-acertos-count
+                   end-if
+
+                   if  ws-num1  = ws-num-sorteado4 or ws-num2  = ws-num-sorteado4 or
+                       ws-num3  = ws-num-sorteado4 or ws-num4  = ws-num-sorteado4 or
+                       ws-num5  = ws-num-sorteado4 or ws-num6  = ws-num-sorteado4 or
+                       ws-num7  = ws-num-sorteado4 or ws-num8  = ws-num-sorteado4 or
+                       ws-num9  = ws-num-sorteado4 or ws-num10 = ws-num-sorteado4 then
+                       add 1 to ws-acertos-count
+                   end-if
+
+                   if  ws-num1  = ws-num-sorteado5 or ws-num2  = ws-num-sorteado5 or
+                       ws-num3  = ws-num-sorteado5 or ws-num4  = ws-num-sorteado5 or
+                       ws-num5  = ws-num-sorteado5 or ws-num6  = ws-num-sorteado5 or
+                       ws-num7  = ws-num-sorteado5 or ws-num8  = ws-num-sorteado5 or
+                       ws-num9  = ws-num-sorteado5 or ws-num10 = ws-num-sorteado5 then
+                       add 1 to ws-acertos-count
+                   end-if
+
+                   if  ws-num1  = ws-num-sorteado6 or ws-num2  = ws-num-sorteado6 or
+                       ws-num3  = ws-num-sorteado6 or ws-num4  = ws-num-sorteado6 or
+                       ws-num5  = ws-num-sorteado6 or ws-num6  = ws-num-sorteado6 or
+                       ws-num7  = ws-num-sorteado6 or ws-num8  = ws-num-sorteado6 or
+                       ws-num9  = ws-num-sorteado6 or ws-num10 = ws-num-sorteado6 then
+                       add 1 to ws-acertos-count
+                   end-if
+
+                   *> guarda a primeira tentativa em que cada faixa parcial foi atingida.
+                   if ws-acertos-count > ws-melhor-acertos
+                       move ws-acertos-count to ws-melhor-acertos
+                       evaluate ws-melhor-acertos
+                           when 4 move ws-tentativas to ws-tentativa-quadra
+                           when 5 move ws-tentativas to ws-tentativa-quina
+                           when 6 move ws-tentativas to ws-tentativa-sena
+                       end-evaluate
+                   end-if
+
            .
        verificacao-exit.
            exit.
@@ -449,8 +1458,8 @@
       *>===========================================================================================
            *> cálculo do tempo gasto para a execução do programa.
            compute ws-hora-total = (ws-hora-final - ws-hora-inicio)
-           compute  ws-min-total = (ws-min-final - ws-min-final)
-           compute  ws-seg-total = (ws-seg-final - ws-seg-final)
+           compute  ws-min-total = (ws-min-final - ws-min-inicio)
+           compute  ws-seg-total = (ws-seg-final - ws-seg-inicio)
            .
        tempo-exit.
            exit.
@@ -474,6 +1483,12 @@
        finaliza section.
       *>-------------------------------------------------------------------------------------------
 
+           close apostas-file
+           close frequencia-file
+           close jogo-file
+           close relatorio-file
+           close ranking-file
+
            Stop Run
 
            .
